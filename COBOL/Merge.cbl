@@ -7,15 +7,319 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS M-StudId
+             FILE STATUS IS WS-Student-Status.
 
        SELECT InsertionsFile ASSIGN TO "TRANSINS.DAT"
              ORGANIZATION IS LINE SEQUENTIAL.
 
-       SELECT NewStudentFile    ASSIGN TO "STUDENTS.NEW"
+       SELECT AmendmentsRawFile ASSIGN TO "TRANSAMD.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT AmendSortWork ASSIGN TO "AMDSORT.TMP".
+
+       SELECT AmendmentsFile ASSIGN TO "TRANSAMD.SRT"
              ORGANIZATION IS LINE SEQUENTIAL.
 
-       SELECT WorkFile ASSIGN TO "WORK.TMP".
+       SELECT DeletionsRawFile ASSIGN TO "TRANSDEL.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT DeleteSortWork ASSIGN TO "DELSORT.TMP".
+
+       SELECT DeletionsFile ASSIGN TO "TRANSDEL.SRT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT NewStudentFile    ASSIGN TO "STUDENTS.NEW"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS N-StudId
+             FILE STATUS IS WS-New-Student-Status.
+
+       SELECT ReconReportFile ASSIGN TO "MERGERPT.PRT"
+             ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==StudentRec==
+                              ==:PFX:==      BY ==M-==.
+
+       FD InsertionsFile.
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==InsertionRec==
+                              ==:PFX:==      BY ==I-==.
+
+       FD AmendmentsRawFile.
+       01 AmendmentRawRec.
+        02 AR-StudId         PIC 9(7).
+        02 AR-Course         PIC X(4).
+        02 AR-Gender         PIC X(1).
+
+       SD AmendSortWork.
+       01 AmendSortRec.
+        02 AS-StudId         PIC 9(7).
+        02 AS-Course         PIC X(4).
+        02 AS-Gender         PIC X(1).
+
+       FD AmendmentsFile.
+       01 AmendmentRec.
+        02 A-StudId          PIC 9(7).
+        02 A-Course          PIC X(4).
+        02 A-Gender          PIC X(1).
+
+       FD DeletionsRawFile.
+       01 DeletionRawRec.
+        02 DR-StudId         PIC 9(7).
+
+       SD DeleteSortWork.
+       01 DeleteSortRec.
+        02 XS-StudId         PIC 9(7).
+
+       FD DeletionsFile.
+       01 DeletionRec.
+        02 D-StudId          PIC 9(7).
+
+       FD NewStudentFile.
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==NewStudentRec==
+                              ==:PFX:==      BY ==N-==.
+
+       FD ReconReportFile.
+       01 ReconReportLine    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-Student-Status         PIC X(2).
+         88 Student-Status-OK        VALUE "00".
+
+       01  WS-New-Student-Status     PIC X(2).
+         88 New-Student-Status-OK    VALUE "00".
+
+       01  WS-Switches.
+           02 WS-Master-EOF     PIC X(1) VALUE "N".
+             88 Master-EOF      VALUE "Y".
+           02 WS-Insertion-EOF  PIC X(1) VALUE "N".
+             88 Insertion-EOF   VALUE "Y".
+           02 WS-Amendment-EOF  PIC X(1) VALUE "N".
+             88 Amendment-EOF   VALUE "Y".
+           02 WS-Deletion-EOF   PIC X(1) VALUE "N".
+             88 Deletion-EOF    VALUE "Y".
+           02 WS-Delete-This-Master PIC X(1) VALUE "N".
+             88 Delete-This-Master VALUE "Y".
+
+       01  WS-Counters.
+           02 WS-Master-Count      PIC 9(7) VALUE ZERO.
+           02 WS-Trans-Count       PIC 9(7) VALUE ZERO.
+           02 WS-Inserted-Count    PIC 9(7) VALUE ZERO.
+           02 WS-Amended-Count     PIC 9(7) VALUE ZERO.
+           02 WS-Deleted-Count     PIC 9(7) VALUE ZERO.
+           02 WS-Rejected-Count    PIC 9(7) VALUE ZERO.
+           02 WS-Output-Count      PIC 9(7) VALUE ZERO.
+
+       01  WS-Recon-Lines.
+           02 WS-Recon-Line-1.
+              03 FILLER            PIC X(30)
+                 VALUE "MERGEFILES CONTROL TOTALS".
+              03 FILLER            PIC X(50) VALUE SPACES.
+           02 WS-Recon-Line-2.
+              03 FILLER            PIC X(22)
+                 VALUE "MASTER RECORDS READ ".
+              03 RL-Master-Count   PIC ZZZZZZ9.
+              03 FILLER            PIC X(51) VALUE SPACES.
+           02 WS-Recon-Line-3.
+              03 FILLER            PIC X(22)
+                 VALUE "TRANSACTIONS READ ".
+              03 RL-Trans-Count    PIC ZZZZZZ9.
+              03 FILLER            PIC X(51) VALUE SPACES.
+           02 WS-Recon-Line-4.
+              03 FILLER            PIC X(22)
+                 VALUE "RECORDS INSERTED ".
+              03 RL-Inserted-Count PIC ZZZZZZ9.
+              03 FILLER            PIC X(51) VALUE SPACES.
+           02 WS-Recon-Line-5.
+              03 FILLER            PIC X(22)
+                 VALUE "RECORDS AMENDED ".
+              03 RL-Amended-Count  PIC ZZZZZZ9.
+              03 FILLER            PIC X(51) VALUE SPACES.
+           02 WS-Recon-Line-6.
+              03 FILLER            PIC X(22)
+                 VALUE "RECORDS DELETED ".
+              03 RL-Deleted-Count  PIC ZZZZZZ9.
+              03 FILLER            PIC X(51) VALUE SPACES.
+           02 WS-Recon-Line-7.
+              03 FILLER            PIC X(22)
+                 VALUE "RECORDS REJECTED ".
+              03 RL-Rejected-Count PIC ZZZZZZ9.
+              03 FILLER            PIC X(51) VALUE SPACES.
+           02 WS-Recon-Line-8.
+              03 FILLER            PIC X(22)
+                 VALUE "NEW MASTER COUNT ".
+              03 RL-Output-Count   PIC ZZZZZZ9.
+              03 FILLER            PIC X(51) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+       PERFORM 1000-INITIALISE.
+       PERFORM 2000-MERGE-RECORD
+           UNTIL Master-EOF AND Insertion-EOF.
+       PERFORM 8000-REJECT-REMAINING-AMENDMENTS
+           UNTIL Amendment-EOF.
+       PERFORM 8100-REJECT-REMAINING-DELETIONS
+           UNTIL Deletion-EOF.
+       PERFORM 9000-WRAP-UP.
+       GOBACK.
+
+       1000-INITIALISE.
+       SORT AmendSortWork ON ASCENDING KEY AS-StudId
+           USING AmendmentsRawFile
+           GIVING AmendmentsFile.
+       SORT DeleteSortWork ON ASCENDING KEY XS-StudId
+           USING DeletionsRawFile
+           GIVING DeletionsFile.
+       OPEN INPUT StudentFile
+                  InsertionsFile
+                  AmendmentsFile
+                  DeletionsFile
+            OUTPUT NewStudentFile
+                   ReconReportFile.
+       IF NOT Student-Status-OK
+           DISPLAY "MERGEFILES - COULD NOT OPEN STUDENTS.DAT - STATUS "
+               WS-Student-Status
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       IF NOT New-Student-Status-OK
+           DISPLAY "MERGEFILES - COULD NOT OPEN STUDENTS.NEW - STATUS "
+               WS-New-Student-Status
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       PERFORM 1100-READ-MASTER.
+       PERFORM 1200-READ-INSERTION.
+       PERFORM 1300-READ-AMENDMENT.
+       PERFORM 1400-READ-DELETION.
+
+       1100-READ-MASTER.
+       READ StudentFile
+           AT END SET Master-EOF TO TRUE
+           NOT AT END ADD 1 TO WS-Master-Count
+       END-READ.
+
+       1200-READ-INSERTION.
+       READ InsertionsFile
+           AT END SET Insertion-EOF TO TRUE
+           NOT AT END ADD 1 TO WS-Trans-Count
+       END-READ.
+
+       1300-READ-AMENDMENT.
+       READ AmendmentsFile
+           AT END SET Amendment-EOF TO TRUE
+           NOT AT END ADD 1 TO WS-Trans-Count
+       END-READ.
+
+       1400-READ-DELETION.
+       READ DeletionsFile
+           AT END SET Deletion-EOF TO TRUE
+           NOT AT END ADD 1 TO WS-Trans-Count
+       END-READ.
+
+       2000-MERGE-RECORD.
+       IF Master-EOF
+           PERFORM 3000-TAKE-INSERTION
+       ELSE
+           IF Insertion-EOF
+               PERFORM 4000-TAKE-MASTER
+           ELSE
+               IF M-StudId < I-StudId
+                   PERFORM 4000-TAKE-MASTER
+               ELSE
+                   PERFORM 3000-TAKE-INSERTION
+               END-IF
+           END-IF
+       END-IF.
+
+       3000-TAKE-INSERTION.
+       IF NOT Master-EOF AND I-StudId = M-StudId
+           ADD 1 TO WS-Rejected-Count
+       ELSE
+           MOVE InsertionRec TO NewStudentRec
+           WRITE NewStudentRec
+               INVALID KEY
+                   DISPLAY "MERGEFILES - DUPLICATE STUDID "
+                       I-StudId " REJECTED ON INSERT"
+                   ADD 1 TO WS-Rejected-Count
+               NOT INVALID KEY
+                   ADD 1 TO WS-Inserted-Count
+                   ADD 1 TO WS-Output-Count
+           END-WRITE
+       END-IF.
+       PERFORM 1200-READ-INSERTION.
+
+       4000-TAKE-MASTER.
+       MOVE "N" TO WS-Delete-This-Master.
+       PERFORM 5000-APPLY-AMENDMENT
+           UNTIL Amendment-EOF OR A-StudId > M-StudId.
+       PERFORM 6000-APPLY-DELETION
+           UNTIL Deletion-EOF OR D-StudId > M-StudId.
+       IF NOT Delete-This-Master
+           MOVE StudentRec TO NewStudentRec
+           WRITE NewStudentRec
+               INVALID KEY
+                   DISPLAY "MERGEFILES - DUPLICATE STUDID "
+                       M-StudId " REJECTED ON MASTER CARRY-FORWARD"
+                   ADD 1 TO WS-Rejected-Count
+               NOT INVALID KEY
+                   ADD 1 TO WS-Output-Count
+           END-WRITE
+       END-IF.
+       PERFORM 1100-READ-MASTER.
+
+       5000-APPLY-AMENDMENT.
+       IF A-StudId = M-StudId
+           MOVE A-Course TO M-Course
+           MOVE A-Gender TO M-Gender
+           ADD 1 TO WS-Amended-Count
+       ELSE
+           ADD 1 TO WS-Rejected-Count
+       END-IF.
+       PERFORM 1300-READ-AMENDMENT.
+
+       6000-APPLY-DELETION.
+       IF D-StudId = M-StudId
+           SET Delete-This-Master TO TRUE
+           ADD 1 TO WS-Deleted-Count
+       ELSE
+           ADD 1 TO WS-Rejected-Count
+       END-IF.
+       PERFORM 1400-READ-DELETION.
+
+       8000-REJECT-REMAINING-AMENDMENTS.
+       ADD 1 TO WS-Rejected-Count.
+       PERFORM 1300-READ-AMENDMENT.
+
+       8100-REJECT-REMAINING-DELETIONS.
+       ADD 1 TO WS-Rejected-Count.
+       PERFORM 1400-READ-DELETION.
+
+       9000-WRAP-UP.
+       CLOSE StudentFile
+             InsertionsFile
+             AmendmentsFile
+             DeletionsFile
+             NewStudentFile.
+       MOVE WS-Master-Count    TO RL-Master-Count.
+       MOVE WS-Trans-Count     TO RL-Trans-Count.
+       MOVE WS-Inserted-Count  TO RL-Inserted-Count.
+       MOVE WS-Amended-Count   TO RL-Amended-Count.
+       MOVE WS-Deleted-Count   TO RL-Deleted-Count.
+       MOVE WS-Rejected-Count  TO RL-Rejected-Count.
+       MOVE WS-Output-Count    TO RL-Output-Count.
+       WRITE ReconReportLine FROM WS-Recon-Line-1.
+       WRITE ReconReportLine FROM WS-Recon-Line-2.
+       WRITE ReconReportLine FROM WS-Recon-Line-3.
+       WRITE ReconReportLine FROM WS-Recon-Line-4.
+       WRITE ReconReportLine FROM WS-Recon-Line-5.
+       WRITE ReconReportLine FROM WS-Recon-Line-6.
+       WRITE ReconReportLine FROM WS-Recon-Line-7.
+       WRITE ReconReportLine FROM WS-Recon-Line-8.
+       CLOSE ReconReportFile.
