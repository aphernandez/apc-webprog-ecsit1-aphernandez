@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EditTransactions.
+       AUTHOR. MICHAEL COUGHLAN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT InsertionsFile ASSIGN TO "TRANSINS.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-Insertions-Status.
+
+       SELECT AmendmentsFile ASSIGN TO "TRANSAMD.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-Amendments-Status.
+
+       SELECT DeletionsFile ASSIGN TO "TRANSDEL.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-Deletions-Status.
+
+       SELECT ExceptionFile ASSIGN TO "EDITEXCP.PRT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-Exception-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD InsertionsFile.
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==InsertionRec==
+                              ==:PFX:==      BY ==I-==.
+
+       FD AmendmentsFile.
+       01 AmendmentRec.
+        02 A-StudId          PIC 9(7).
+        02 A-Course          PIC X(4).
+        02 A-Gender          PIC X(1).
+
+       FD DeletionsFile.
+       01 DeletionRec.
+        02 D-StudId          PIC 9(7).
+
+       FD ExceptionFile.
+       01 ExceptionLine      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-Insertions-Status      PIC X(2).
+         88 Insertions-Status-OK     VALUE "00".
+
+       01  WS-Amendments-Status      PIC X(2).
+         88 Amendments-Status-OK     VALUE "00".
+
+       01  WS-Deletions-Status       PIC X(2).
+         88 Deletions-Status-OK      VALUE "00".
+
+       01  WS-Exception-Status       PIC X(2).
+         88 Exception-Status-OK      VALUE "00".
+
+       01  WS-Switches.
+           02 WS-Insertion-EOF  PIC X(1) VALUE "N".
+             88 Insertion-EOF   VALUE "Y".
+           02 WS-Amendment-EOF  PIC X(1) VALUE "N".
+             88 Amendment-EOF   VALUE "Y".
+           02 WS-Deletion-EOF   PIC X(1) VALUE "N".
+             88 Deletion-EOF    VALUE "Y".
+           02 WS-Record-Valid   PIC X(1) VALUE "Y".
+             88 Record-Valid    VALUE "Y".
+
+       01  WS-Counters.
+           02 WS-Checked-Count  PIC 9(7) VALUE ZERO.
+           02 WS-Failed-Count   PIC 9(7) VALUE ZERO.
+
+       COPY COURSES.
+
+       01  WS-Days-In-Month-Values.
+           02 FILLER            PIC 9(2) VALUE 31.
+           02 FILLER            PIC 9(2) VALUE 29.
+           02 FILLER            PIC 9(2) VALUE 31.
+           02 FILLER            PIC 9(2) VALUE 30.
+           02 FILLER            PIC 9(2) VALUE 31.
+           02 FILLER            PIC 9(2) VALUE 30.
+           02 FILLER            PIC 9(2) VALUE 31.
+           02 FILLER            PIC 9(2) VALUE 31.
+           02 FILLER            PIC 9(2) VALUE 30.
+           02 FILLER            PIC 9(2) VALUE 31.
+           02 FILLER            PIC 9(2) VALUE 30.
+           02 FILLER            PIC 9(2) VALUE 31.
+       01  WS-Days-In-Month-Table REDEFINES WS-Days-In-Month-Values.
+           02 WS-Days-In-Month  PIC 9(2) OCCURS 12 TIMES.
+
+       01  WS-Edit-StudId        PIC 9(7).
+       01  WS-Edit-YOB           PIC 9(4).
+       01  WS-Edit-MOB           PIC 9(2).
+       01  WS-Edit-DOB           PIC 9(2).
+       01  WS-Edit-Course        PIC X(4).
+       01  WS-Edit-Gender        PIC X(1).
+       01  WS-Edit-Source        PIC X(11).
+       01  WS-Reason-Text        PIC X(40).
+
+       01  WS-Exception-Detail.
+           02 ED-Source          PIC X(11).
+           02 ED-StudId          PIC 9(7).
+           02 FILLER             PIC X(2)  VALUE SPACES.
+           02 ED-Reason           PIC X(40).
+           02 FILLER             PIC X(20) VALUE SPACES.
+
+       01  WS-Heading-Line.
+           02 FILLER             PIC X(80)
+              VALUE "TRANSACTION FIELD-EDIT EXCEPTION LISTING".
+
+       01  WS-Summary-Line.
+           02 FILLER             PIC X(20) VALUE "RECORDS CHECKED ....".
+           02 SL-Checked-Count   PIC ZZZZZZ9.
+           02 FILLER             PIC X(5)  VALUE SPACES.
+           02 FILLER             PIC X(20) VALUE "RECORDS FAILED .....".
+           02 SL-Failed-Count    PIC ZZZZZZ9.
+           02 FILLER             PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+       OPEN INPUT InsertionsFile
+                  AmendmentsFile
+                  DeletionsFile
+            OUTPUT ExceptionFile.
+       IF NOT Insertions-Status-OK
+           DISPLAY "EDITTRANSACTIONS - COULD NOT OPEN TRANSINS.DAT - "
+               "STATUS " WS-Insertions-Status
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       IF NOT Amendments-Status-OK
+           DISPLAY "EDITTRANSACTIONS - COULD NOT OPEN TRANSAMD.DAT - "
+               "STATUS " WS-Amendments-Status
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       IF NOT Deletions-Status-OK
+           DISPLAY "EDITTRANSACTIONS - COULD NOT OPEN TRANSDEL.DAT - "
+               "STATUS " WS-Deletions-Status
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       IF NOT Exception-Status-OK
+           DISPLAY "EDITTRANSACTIONS - COULD NOT OPEN EDITEXCP.PRT - "
+               "STATUS " WS-Exception-Status
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       WRITE ExceptionLine FROM WS-Heading-Line.
+       PERFORM 1000-READ-INSERTION.
+       PERFORM UNTIL Insertion-EOF
+           PERFORM 2000-EDIT-INSERTION
+           PERFORM 1000-READ-INSERTION
+       END-PERFORM.
+       PERFORM 1100-READ-AMENDMENT.
+       PERFORM UNTIL Amendment-EOF
+           PERFORM 2100-EDIT-AMENDMENT
+           PERFORM 1100-READ-AMENDMENT
+       END-PERFORM.
+       PERFORM 1200-READ-DELETION.
+       PERFORM UNTIL Deletion-EOF
+           PERFORM 2200-EDIT-DELETION
+           PERFORM 1200-READ-DELETION
+       END-PERFORM.
+       MOVE WS-Checked-Count TO SL-Checked-Count.
+       MOVE WS-Failed-Count  TO SL-Failed-Count.
+       WRITE ExceptionLine FROM WS-Summary-Line.
+       CLOSE InsertionsFile
+             AmendmentsFile
+             DeletionsFile
+             ExceptionFile.
+       STOP RUN.
+
+       1000-READ-INSERTION.
+       READ InsertionsFile
+           AT END SET Insertion-EOF TO TRUE
+       END-READ.
+
+       1100-READ-AMENDMENT.
+       READ AmendmentsFile
+           AT END SET Amendment-EOF TO TRUE
+       END-READ.
+
+       1200-READ-DELETION.
+       READ DeletionsFile
+           AT END SET Deletion-EOF TO TRUE
+       END-READ.
+
+       2000-EDIT-INSERTION.
+       ADD 1 TO WS-Checked-Count.
+       MOVE "INSERTION"   TO WS-Edit-Source.
+       MOVE I-StudId      TO WS-Edit-StudId.
+       MOVE I-YOB         TO WS-Edit-YOB.
+       MOVE I-MOB         TO WS-Edit-MOB.
+       MOVE I-DOB         TO WS-Edit-DOB.
+       MOVE I-Course      TO WS-Edit-Course.
+       MOVE I-Gender      TO WS-Edit-Gender.
+       PERFORM 5000-EDIT-DATE.
+       PERFORM 5100-EDIT-GENDER.
+       PERFORM 5200-EDIT-COURSE.
+
+       2100-EDIT-AMENDMENT.
+       ADD 1 TO WS-Checked-Count.
+       MOVE "AMENDMENT"   TO WS-Edit-Source.
+       MOVE A-StudId      TO WS-Edit-StudId.
+       MOVE A-Course      TO WS-Edit-Course.
+       MOVE A-Gender      TO WS-Edit-Gender.
+       PERFORM 5100-EDIT-GENDER.
+       PERFORM 5200-EDIT-COURSE.
+
+       2200-EDIT-DELETION.
+       ADD 1 TO WS-Checked-Count.
+       MOVE "DELETION"    TO WS-Edit-Source.
+       MOVE D-StudId      TO WS-Edit-StudId.
+       IF WS-Edit-StudId = ZERO
+           MOVE "STUDID IS ZERO" TO WS-Reason-Text
+           PERFORM 6000-REPORT-EXCEPTION
+       END-IF.
+
+       5000-EDIT-DATE.
+       IF WS-Edit-MOB < 1 OR WS-Edit-MOB > 12
+           MOVE "MOB IS NOT A VALID MONTH" TO WS-Reason-Text
+           PERFORM 6000-REPORT-EXCEPTION
+       ELSE
+           IF WS-Edit-DOB < 1 OR
+              WS-Edit-DOB > WS-Days-In-Month (WS-Edit-MOB)
+               MOVE "DOB IS NOT VALID FOR THAT MONTH" TO WS-Reason-Text
+               PERFORM 6000-REPORT-EXCEPTION
+           END-IF
+       END-IF.
+       IF WS-Edit-YOB < 1900 OR WS-Edit-YOB > 2099
+           MOVE "YOB IS OUTSIDE THE VALID RANGE" TO WS-Reason-Text
+           PERFORM 6000-REPORT-EXCEPTION
+       END-IF.
+
+       5100-EDIT-GENDER.
+       IF WS-Edit-Gender NOT = "M" AND WS-Edit-Gender NOT = "F"
+           MOVE "GENDER IS NOT M OR F" TO WS-Reason-Text
+           PERFORM 6000-REPORT-EXCEPTION
+       END-IF.
+
+       5200-EDIT-COURSE.
+       SET WS-Course-Idx TO 1.
+       MOVE "N" TO WS-Record-Valid.
+       SEARCH WS-Valid-Course
+           AT END NEXT SENTENCE
+           WHEN WS-Valid-Course (WS-Course-Idx) = WS-Edit-Course
+               SET Record-Valid TO TRUE
+       END-SEARCH.
+       IF NOT Record-Valid
+           MOVE "COURSE CODE NOT RECOGNISED" TO WS-Reason-Text
+           PERFORM 6000-REPORT-EXCEPTION
+       END-IF.
+       MOVE "Y" TO WS-Record-Valid.
+
+       6000-REPORT-EXCEPTION.
+       ADD 1 TO WS-Failed-Count.
+       MOVE WS-Edit-Source  TO ED-Source.
+       MOVE WS-Edit-StudId  TO ED-StudId.
+       MOVE WS-Reason-Text  TO ED-Reason.
+       WRITE ExceptionLine FROM WS-Exception-Detail.
