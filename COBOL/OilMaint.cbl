@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  OilMaint.
+       AUTHOR.  Michael Coughlan.
+
+      * Interactive maintenance of the oil price master (OILPRICE.DAT)
+      * used by AromaSalesRpt01 - add a new oil code, change its
+      * price, or deactivate it, without a recompile.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OilPriceFile ASSIGN TO "OILPRICE.DAT"
+		     ORGANIZATION IS INDEXED
+		     ACCESS MODE IS RANDOM
+		     RECORD KEY IS OP-Oil-Code
+		     FILE STATUS IS WS-Oil-Price-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OilPriceFile.
+       COPY OILPRICE REPLACING ==:REC-NAME:== BY ==OilPriceRec==
+                               ==:PFX:==      BY ==OP-==.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-Oil-Price-Status       PIC X(2).
+         88 Oil-Price-Status-OK      VALUE "00".
+         88 Oil-Price-Not-Found      VALUE "23".
+
+       01  WS-Choice                 PIC 9(1).
+       01  WS-Oil-Code                PIC 9(2).
+       01  WS-Oil-Price                PIC 99V99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+       OPEN I-O OilPriceFile.
+       PERFORM 1000-GET-CHOICE.
+       PERFORM UNTIL WS-Choice = ZERO
+           EVALUATE WS-Choice
+               WHEN 1 PERFORM 2000-ADD-PRICE
+               WHEN 2 PERFORM 3000-CHANGE-PRICE
+               WHEN 3 PERFORM 4000-DEACTIVATE-PRICE
+               WHEN OTHER DISPLAY "INVALID CHOICE - TRY AGAIN"
+           END-EVALUATE
+           PERFORM 1000-GET-CHOICE
+       END-PERFORM.
+       CLOSE OilPriceFile.
+       STOP RUN.
+
+       1000-GET-CHOICE.
+       DISPLAY "1-ADD  2-CHANGE PRICE  3-DEACTIVATE  0-END - ".
+       ACCEPT WS-Choice.
+
+       2000-ADD-PRICE.
+       DISPLAY "ENTER NEW OIL CODE (2 DIGITS, 01-30) - ".
+       ACCEPT WS-Oil-Code.
+       IF WS-Oil-Code < 1 OR WS-Oil-Code > 30
+           DISPLAY "OIL CODE " WS-Oil-Code
+               " OUT OF RANGE - MUST BE 01-30"
+       ELSE
+           MOVE WS-Oil-Code TO OP-Oil-Code
+           READ OilPriceFile
+               INVALID KEY PERFORM 2100-CREATE-PRICE
+               NOT INVALID KEY
+                   DISPLAY "OIL CODE " WS-Oil-Code " ALREADY ON FILE"
+           END-READ
+       END-IF.
+
+       2100-CREATE-PRICE.
+       DISPLAY "ENTER UNIT PRICE (99.99) - ".
+       ACCEPT WS-Oil-Price.
+       MOVE WS-Oil-Code  TO OP-Oil-Code.
+       MOVE WS-Oil-Price TO OP-Oil-Price.
+       MOVE "Y"          TO OP-Active.
+       WRITE OilPriceRec
+           INVALID KEY
+               DISPLAY "COULD NOT ADD OIL CODE " WS-Oil-Code
+       END-WRITE.
+
+       3000-CHANGE-PRICE.
+       DISPLAY "ENTER OIL CODE TO CHANGE - ".
+       ACCEPT WS-Oil-Code.
+       MOVE WS-Oil-Code TO OP-Oil-Code.
+       READ OilPriceFile
+           INVALID KEY
+               DISPLAY "OIL CODE " WS-Oil-Code " NOT ON FILE"
+           NOT INVALID KEY PERFORM 3100-REWRITE-PRICE
+       END-READ.
+
+       3100-REWRITE-PRICE.
+       DISPLAY "ENTER NEW UNIT PRICE (99.99) - ".
+       ACCEPT WS-Oil-Price.
+       MOVE WS-Oil-Price TO OP-Oil-Price.
+       REWRITE OilPriceRec
+           INVALID KEY
+               DISPLAY "COULD NOT UPDATE OIL CODE " WS-Oil-Code
+       END-REWRITE.
+
+       4000-DEACTIVATE-PRICE.
+       DISPLAY "ENTER OIL CODE TO DEACTIVATE - ".
+       ACCEPT WS-Oil-Code.
+       MOVE WS-Oil-Code TO OP-Oil-Code.
+       READ OilPriceFile
+           INVALID KEY
+               DISPLAY "OIL CODE " WS-Oil-Code " NOT ON FILE"
+           NOT INVALID KEY PERFORM 4100-REWRITE-INACTIVE
+       END-READ.
+
+       4100-REWRITE-INACTIVE.
+       MOVE "N" TO OP-Active.
+       REWRITE OilPriceRec
+           INVALID KEY
+               DISPLAY "COULD NOT DEACTIVATE OIL CODE " WS-Oil-Code
+       END-REWRITE.
