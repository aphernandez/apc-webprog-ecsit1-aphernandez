@@ -2,13 +2,24 @@
        PROGRAM-ID.  MaleSort.
        AUTHOR.  Michael Coughlan.
 
+      * Selection criterion is supplied as a single command-line
+      * parameter of the form TYPE:VALUE[:VALUE2] -
+      *    GENDER:M          GENDER:F
+      *    COURSE:MATH
+      *    YOB:1995:2005     (inclusive year-of-birth range)
+      * With no parameter the historical "male students only" filter
+      * is used, so existing callers (e.g. RunControl) keep working.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-		     ORGANIZATION IS LINE SEQUENTIAL.
+		     ORGANIZATION IS INDEXED
+		     ACCESS MODE IS SEQUENTIAL
+		     RECORD KEY IS S-StudId
+		     FILE STATUS IS WS-Student-Status.
 
-       SELECT MaleStudentFile ASSIGN TO "MALESTUDS.DAT"
+       SELECT MaleStudentFile ASSIGN TO "MALESTUDS.PRT"
 		     ORGANIZATION IS LINE SEQUENTIAL.
 
        SELECT WorkFile ASSIGN TO "WORK.TMP".
@@ -17,14 +28,211 @@
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
-       01 StudentRec      PIC X(30).
-         88 EndOfFile    VALUE HIGH-VALUES.
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==StudentRec==
+                              ==:PFX:==      BY ==S-==.
 
        FD MaleStudentFile.
-       01 MaleStudentRec  PIC X(30).
+       01 MaleStudentLine  PIC X(80).
 
        SD WorkFile.
-       01 WorkRec.
-         02 FILLER             PIC 9(7).
-         02 WStudentName       PIC X(10).
-         02 FILLER             PI
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==WorkRec==
+                              ==:PFX:==      BY ==  ==.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-Student-Status         PIC X(2).
+         88 Student-Status-OK        VALUE "00".
+
+       01  WS-Switches.
+           02 WS-Student-EOF   PIC X(1) VALUE "N".
+             88 Student-EOF    VALUE "Y".
+           02 WS-Work-EOF      PIC X(1) VALUE "N".
+             88 Work-EOF       VALUE "Y".
+           02 WS-First-Course  PIC X(1) VALUE "Y".
+             88 First-Course   VALUE "Y".
+
+       01  WS-Prev-Course      PIC X(4).
+       01  WS-Course-Count     PIC 9(5) VALUE ZERO.
+       01  WS-Grand-Count      PIC 9(5) VALUE ZERO.
+
+       01  WS-Param-Line       PIC X(80).
+       01  WS-Filter-Type      PIC X(10).
+       01  WS-Filter-Value-1   PIC X(20).
+       01  WS-Filter-Value-2   PIC X(20).
+       01  WS-Filter-Gender    PIC X(1).
+       01  WS-Filter-Course    PIC X(4).
+       01  WS-Filter-YOB-From  PIC 9(4).
+       01  WS-Filter-YOB-To    PIC 9(4).
+       01  WS-Selected         PIC X(1).
+         88 Is-Selected        VALUE "Y".
+
+       01  WS-Run-Date.
+           02 WS-Run-YYYY      PIC 9(4).
+           02 WS-Run-MM        PIC 9(2).
+           02 WS-Run-DD        PIC 9(2).
+
+       01  WS-Heading-Line-1.
+           02 FILLER           PIC X(20) VALUE "STUDENT ROSTER".
+           02 FILLER           PIC X(11) VALUE "  RUN DATE ".
+           02 HL-Run-YYYY      PIC 9(4).
+           02 FILLER           PIC X(1)  VALUE "-".
+           02 HL-Run-MM        PIC 9(2).
+           02 FILLER           PIC X(1)  VALUE "-".
+           02 HL-Run-DD        PIC 9(2).
+           02 FILLER           PIC X(41) VALUE SPACES.
+
+       01  WS-Heading-Line-1B.
+           02 FILLER           PIC X(10) VALUE "CRITERIA: ".
+           02 HL-Criteria      PIC X(30).
+           02 FILLER           PIC X(40) VALUE SPACES.
+
+       01  WS-Heading-Line-2.
+           02 FILLER           PIC X(80)
+              VALUE "SURNAME  INITIALS  COURSE".
+
+       01  WS-Detail-Line.
+           02 DL-Surname       PIC X(8).
+           02 FILLER           PIC X(2) VALUE SPACES.
+           02 DL-Initials      PIC X(2).
+           02 FILLER           PIC X(2) VALUE SPACES.
+           02 DL-Course        PIC X(4).
+           02 FILLER           PIC X(62) VALUE SPACES.
+
+       01  WS-Subtotal-Line.
+           02 FILLER           PIC X(14) VALUE "COURSE TOTAL  ".
+           02 SL-Course        PIC X(4).
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 SL-Count         PIC ZZZZ9.
+           02 FILLER           PIC X(55) VALUE SPACES.
+
+       01  WS-Grand-Total-Line.
+           02 FILLER           PIC X(18) VALUE "GRAND TOTAL COUNT ".
+           02 GL-Count         PIC ZZZZ9.
+           02 FILLER           PIC X(57) VALUE SPACES.
+
+       01  WS-Page-Break-Line  PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+       PERFORM 0100-GET-SELECTION-CRITERIA.
+       ACCEPT WS-Run-Date FROM DATE YYYYMMDD.
+       MOVE WS-Run-YYYY TO HL-Run-YYYY.
+       MOVE WS-Run-MM   TO HL-Run-MM.
+       MOVE WS-Run-DD   TO HL-Run-DD.
+       OPEN OUTPUT MaleStudentFile.
+       WRITE MaleStudentLine FROM WS-Heading-Line-1.
+       WRITE MaleStudentLine FROM WS-Heading-Line-1B.
+       WRITE MaleStudentLine FROM WS-Heading-Line-2.
+       SORT WorkFile ON ASCENDING KEY Course StudId
+           INPUT PROCEDURE IS 1000-SELECT-STUDENTS
+           OUTPUT PROCEDURE IS 3000-PRINT-ROSTER.
+       IF NOT First-Course
+           PERFORM 4000-PRINT-SUBTOTAL
+       END-IF.
+       MOVE WS-Grand-Count TO GL-Count.
+       WRITE MaleStudentLine FROM WS-Grand-Total-Line.
+       CLOSE MaleStudentFile.
+       GOBACK.
+
+       0100-GET-SELECTION-CRITERIA.
+       ACCEPT WS-Param-Line FROM COMMAND-LINE.
+       UNSTRING WS-Param-Line DELIMITED BY ":"
+           INTO WS-Filter-Type WS-Filter-Value-1 WS-Filter-Value-2.
+       EVALUATE WS-Filter-Type
+           WHEN "COURSE"
+               MOVE WS-Filter-Value-1 TO WS-Filter-Course
+               MOVE "COURSE = " TO HL-Criteria
+               MOVE WS-Filter-Course TO HL-Criteria (10:4)
+           WHEN "YOB"
+               MOVE WS-Filter-Value-1 TO WS-Filter-YOB-From
+               MOVE WS-Filter-Value-2 TO WS-Filter-YOB-To
+               MOVE "YOB " TO HL-Criteria
+               MOVE WS-Filter-YOB-From TO HL-Criteria (5:4)
+               MOVE "-" TO HL-Criteria (9:1)
+               MOVE WS-Filter-YOB-To TO HL-Criteria (10:4)
+           WHEN "GENDER"
+               MOVE WS-Filter-Value-1 (1:1) TO WS-Filter-Gender
+               MOVE "GENDER = " TO HL-Criteria
+               MOVE WS-Filter-Gender TO HL-Criteria (10:1)
+           WHEN OTHER
+               MOVE "GENDER" TO WS-Filter-Type
+               MOVE "M" TO WS-Filter-Gender
+               MOVE "GENDER = M (DEFAULT)" TO HL-Criteria
+       END-EVALUATE.
+
+       1000-SELECT-STUDENTS.
+       OPEN INPUT StudentFile.
+       IF NOT Student-Status-OK
+           DISPLAY "MALESORT - COULD NOT OPEN STUDENTS.DAT - STATUS "
+               WS-Student-Status
+           MOVE 1 TO RETURN-CODE
+           GOBACK
+       END-IF.
+       PERFORM 1100-READ-STUDENT.
+       PERFORM UNTIL Student-EOF
+           PERFORM 1200-APPLY-CRITERIA
+           IF Is-Selected
+               MOVE StudentRec TO WorkRec
+               RELEASE WorkRec
+           END-IF
+           PERFORM 1100-READ-STUDENT
+       END-PERFORM.
+       CLOSE StudentFile.
+
+       1100-READ-STUDENT.
+       READ StudentFile
+           AT END SET Student-EOF TO TRUE
+       END-READ.
+
+       1200-APPLY-CRITERIA.
+       MOVE "N" TO WS-Selected.
+       EVALUATE WS-Filter-Type
+           WHEN "COURSE"
+               IF S-Course = WS-Filter-Course
+                   SET Is-Selected TO TRUE
+               END-IF
+           WHEN "YOB"
+               IF S-YOB >= WS-Filter-YOB-From
+                  AND S-YOB <= WS-Filter-YOB-To
+                   SET Is-Selected TO TRUE
+               END-IF
+           WHEN OTHER
+               IF S-Gender = WS-Filter-Gender
+                   SET Is-Selected TO TRUE
+               END-IF
+       END-EVALUATE.
+
+       3000-PRINT-ROSTER.
+       RETURN WorkFile
+           AT END SET Work-EOF TO TRUE
+       END-RETURN.
+       PERFORM UNTIL Work-EOF
+           IF First-Course
+               MOVE Course TO WS-Prev-Course
+               MOVE "N" TO WS-First-Course
+           ELSE
+               IF Course NOT = WS-Prev-Course
+                   PERFORM 4000-PRINT-SUBTOTAL
+                   WRITE MaleStudentLine FROM WS-Page-Break-Line
+                   WRITE MaleStudentLine FROM WS-Heading-Line-1
+                   WRITE MaleStudentLine FROM WS-Heading-Line-1B
+                   WRITE MaleStudentLine FROM WS-Heading-Line-2
+                   MOVE Course TO WS-Prev-Course
+                   MOVE ZERO TO WS-Course-Count
+               END-IF
+           END-IF
+           MOVE Surname  TO DL-Surname
+           MOVE Initials TO DL-Initials
+           MOVE Course   TO DL-Course
+           WRITE MaleStudentLine FROM WS-Detail-Line
+           ADD 1 TO WS-Course-Count
+           ADD 1 TO WS-Grand-Count
+           RETURN WorkFile
+               AT END SET Work-EOF TO TRUE
+           END-RETURN
+       END-PERFORM.
+
+       4000-PRINT-SUBTOTAL.
+       MOVE WS-Prev-Course  TO SL-Course.
+       MOVE WS-Course-Count TO SL-Count.
+       WRITE MaleStudentLine FROM WS-Subtotal-Line.
