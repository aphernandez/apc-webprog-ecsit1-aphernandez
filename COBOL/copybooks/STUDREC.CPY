@@ -0,0 +1,19 @@
+      * Shared 30-byte student record layout.
+      * Position/size: StudId(7) Surname(8) Initials(2) YOB(4) MOB(2)
+      * DOB(2) Course(4) Gender(1) - matches the NNNNNNNSSSSSSSSII
+      * YYYYMMDDCCCCG template used throughout the student system.
+      *
+      * COPY STUDREC REPLACING ==:REC-NAME:== BY ==<01-level-name>==
+      *                        ==:PFX:==      BY ==<field-prefix>==.
+      *
+      * Pass an empty prefix ( ==:PFX:== BY ==  == ) when the record
+      * name alone is enough to keep the fields unique in that program.
+       01 :REC-NAME:.
+           02 :PFX:StudId     PIC 9(7).
+           02 :PFX:Surname    PIC X(8).
+           02 :PFX:Initials   PIC X(2).
+           02 :PFX:YOB        PIC 9(4).
+           02 :PFX:MOB        PIC 9(2).
+           02 :PFX:DOB        PIC 9(2).
+           02 :PFX:Course     PIC X(4).
+           02 :PFX:Gender     PIC X(1).
