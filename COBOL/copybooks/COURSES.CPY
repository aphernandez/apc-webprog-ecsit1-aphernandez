@@ -0,0 +1,17 @@
+      * Shared table of valid course codes, searched wherever a
+      * transaction or master record's course needs to be checked
+      * against the current curriculum.
+      *
+      * COPY COURSES.
+       01  WS-Valid-Courses.
+           02 FILLER            PIC X(4) VALUE "MATH".
+           02 FILLER            PIC X(4) VALUE "SCIE".
+           02 FILLER            PIC X(4) VALUE "ARTS".
+           02 FILLER            PIC X(4) VALUE "ENGL".
+           02 FILLER            PIC X(4) VALUE "HIST".
+           02 FILLER            PIC X(4) VALUE "COMP".
+           02 FILLER            PIC X(4) VALUE "BUSS".
+           02 FILLER            PIC X(4) VALUE "GEOG".
+       01  WS-Valid-Course-Table REDEFINES WS-Valid-Courses.
+           02 WS-Valid-Course   PIC X(4) OCCURS 8 TIMES
+                                 INDEXED BY WS-Course-Idx.
