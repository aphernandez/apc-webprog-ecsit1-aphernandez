@@ -0,0 +1,14 @@
+      * Shared oil price master record layout, keyed by 2-digit oil
+      * code. OP-Active lets a price be withdrawn without deleting
+      * its history from the file.
+      *
+      * COPY OILPRICE REPLACING ==:REC-NAME:== BY ==<01-level-name>==
+      *                         ==:PFX:==      BY ==<field-prefix>==.
+      *
+      * Pass an empty prefix ( ==:PFX:== BY ==  == ) when the record
+      * name alone is enough to keep the fields unique in that program.
+       01 :REC-NAME:.
+           02 :PFX:Oil-Code    PIC 9(2).
+           02 :PFX:Oil-Price   PIC 99V99.
+           02 :PFX:Active      PIC X(1).
+             88 :PFX:Is-Active VALUE "Y".
