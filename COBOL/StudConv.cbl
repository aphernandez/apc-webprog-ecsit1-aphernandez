@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  StudConv.
+       AUTHOR.  Michael Coughlan.
+
+      * One-time conversion utility - reads the old LINE SEQUENTIAL
+      * student master (renamed to STUDENTS.SEQ before this program is
+      * run) and writes it out as the new INDEXED STUDENTS.DAT that
+      * Merge/MaleSort/GenderXTab/AgeBandRpt/StudCsv/StudInq require.
+      * Run once as part of cutting over to the indexed master; not
+      * needed again afterwards.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OldStudentFile ASSIGN TO "STUDENTS.SEQ"
+		     ORGANIZATION IS LINE SEQUENTIAL
+		     FILE STATUS IS WS-Old-Student-Status.
+
+       SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+		     ORGANIZATION IS INDEXED
+		     ACCESS MODE IS SEQUENTIAL
+		     RECORD KEY IS S-StudId
+		     FILE STATUS IS WS-Student-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OldStudentFile.
+       01 OldStudentLine    PIC X(30).
+
+       FD StudentFile.
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==StudentRec==
+                              ==:PFX:==      BY ==S-==.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-Old-Student-Status     PIC X(2).
+         88 Old-Student-Status-OK    VALUE "00".
+
+       01  WS-Student-Status         PIC X(2).
+         88 Student-Status-OK        VALUE "00".
+
+       01  WS-Switches.
+           02 WS-Old-Student-EOF PIC X(1) VALUE "N".
+             88 Old-Student-EOF  VALUE "Y".
+
+       01  WS-Counters.
+           02 WS-Read-Count      PIC 9(7) VALUE ZERO.
+           02 WS-Written-Count   PIC 9(7) VALUE ZERO.
+           02 WS-Rejected-Count  PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+       OPEN INPUT OldStudentFile.
+       IF NOT Old-Student-Status-OK
+           DISPLAY "STUDCONV - COULD NOT OPEN STUDENTS.SEQ - STATUS "
+               WS-Old-Student-Status
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       OPEN OUTPUT StudentFile.
+       IF NOT Student-Status-OK
+           DISPLAY "STUDCONV - COULD NOT OPEN STUDENTS.DAT - STATUS "
+               WS-Student-Status
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       PERFORM 1000-READ-OLD-STUDENT.
+       PERFORM UNTIL Old-Student-EOF
+           PERFORM 2000-WRITE-STUDENT
+           PERFORM 1000-READ-OLD-STUDENT
+       END-PERFORM.
+       CLOSE OldStudentFile
+             StudentFile.
+       DISPLAY "STUDCONV - RECORDS READ    " WS-Read-Count.
+       DISPLAY "STUDCONV - RECORDS WRITTEN " WS-Written-Count.
+       DISPLAY "STUDCONV - RECORDS REJECTED " WS-Rejected-Count.
+       STOP RUN.
+
+       1000-READ-OLD-STUDENT.
+       READ OldStudentFile
+           AT END SET Old-Student-EOF TO TRUE
+           NOT AT END ADD 1 TO WS-Read-Count
+       END-READ.
+
+       2000-WRITE-STUDENT.
+       MOVE OldStudentLine TO StudentRec.
+       WRITE StudentRec
+           INVALID KEY
+               DISPLAY "STUDCONV - DUPLICATE STUDID " S-StudId
+                   " REJECTED"
+               ADD 1 TO WS-Rejected-Count
+           NOT INVALID KEY
+               ADD 1 TO WS-Written-Count
+       END-WRITE.
