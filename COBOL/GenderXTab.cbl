@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  GenderXTab.
+       AUTHOR.  Michael Coughlan.
+
+      * Reads STUDENTS.DAT once and prints a Course x Gender matrix -
+      * one row per course code, columns for male count, female count
+      * and the course row total, plus a grand total row at the foot.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+		     ORGANIZATION IS INDEXED
+		     ACCESS MODE IS SEQUENTIAL
+		     RECORD KEY IS S-StudId
+		     FILE STATUS IS WS-Student-Status.
+
+       SELECT XTabFile ASSIGN TO "GENDERXT.PRT"
+		     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT WorkFile ASSIGN TO "WORK.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==StudentRec==
+                              ==:PFX:==      BY ==S-==.
+
+       FD XTabFile.
+       01 XTabLine         PIC X(80).
+
+       SD WorkFile.
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==WorkRec==
+                              ==:PFX:==      BY ==  ==.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-Student-Status         PIC X(2).
+         88 Student-Status-OK        VALUE "00".
+
+       01  WS-Switches.
+           02 WS-Work-EOF      PIC X(1) VALUE "N".
+             88 Work-EOF       VALUE "Y".
+           02 WS-First-Course  PIC X(1) VALUE "Y".
+             88 First-Course   VALUE "Y".
+
+       01  WS-Prev-Course      PIC X(4).
+       01  WS-Row-Male-Count   PIC 9(5) VALUE ZERO.
+       01  WS-Row-Female-Count PIC 9(5) VALUE ZERO.
+       01  WS-Total-Male       PIC 9(6) VALUE ZERO.
+       01  WS-Total-Female     PIC 9(6) VALUE ZERO.
+       01  WS-Grand-Total      PIC 9(7) VALUE ZERO.
+
+       01  WS-Run-Date.
+           02 WS-Run-YYYY      PIC 9(4).
+           02 WS-Run-MM        PIC 9(2).
+           02 WS-Run-DD        PIC 9(2).
+
+       01  WS-Heading-Line-1.
+           02 FILLER           PIC X(20) VALUE "GENDER / COURSE".
+           02 FILLER           PIC X(11) VALUE "  RUN DATE ".
+           02 HL-Run-YYYY      PIC 9(4).
+           02 FILLER           PIC X(1)  VALUE "-".
+           02 HL-Run-MM        PIC 9(2).
+           02 FILLER           PIC X(1)  VALUE "-".
+           02 HL-Run-DD        PIC 9(2).
+           02 FILLER           PIC X(41) VALUE SPACES.
+
+       01  WS-Heading-Line-2.
+           02 FILLER           PIC X(80)
+              VALUE "COURSE   MALES   FEMALES   TOTAL".
+
+       01  WS-Detail-Line.
+           02 DL-Course        PIC X(4).
+           02 FILLER           PIC X(5)  VALUE SPACES.
+           02 DL-Male-Count    PIC ZZZZ9.
+           02 FILLER           PIC X(3)  VALUE SPACES.
+           02 DL-Female-Count  PIC ZZZZ9.
+           02 FILLER           PIC X(3)  VALUE SPACES.
+           02 DL-Row-Total     PIC ZZZZZ9.
+           02 FILLER           PIC X(53) VALUE SPACES.
+
+       01  WS-Grand-Total-Line.
+           02 FILLER           PIC X(9)  VALUE "TOTAL".
+           02 FILLER           PIC X(4)  VALUE SPACES.
+           02 GL-Male-Count    PIC ZZZZZ9.
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 GL-Female-Count  PIC ZZZZZ9.
+           02 FILLER           PIC X(2)  VALUE SPACES.
+           02 GL-Grand-Total   PIC ZZZZZZ9.
+           02 FILLER           PIC X(52) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+       ACCEPT WS-Run-Date FROM DATE YYYYMMDD.
+       MOVE WS-Run-YYYY TO HL-Run-YYYY.
+       MOVE WS-Run-MM   TO HL-Run-MM.
+       MOVE WS-Run-DD   TO HL-Run-DD.
+       OPEN OUTPUT XTabFile.
+       WRITE XTabLine FROM WS-Heading-Line-1.
+       WRITE XTabLine FROM WS-Heading-Line-2.
+       SORT WorkFile ON ASCENDING KEY Course
+           INPUT PROCEDURE IS 1000-LOAD-STUDENTS
+           OUTPUT PROCEDURE IS 3000-BUILD-MATRIX.
+       IF NOT First-Course
+           PERFORM 4000-PRINT-ROW
+       END-IF.
+       MOVE WS-Total-Male   TO GL-Male-Count.
+       MOVE WS-Total-Female TO GL-Female-Count.
+       MOVE WS-Grand-Total  TO GL-Grand-Total.
+       WRITE XTabLine FROM WS-Grand-Total-Line.
+       CLOSE XTabFile.
+       STOP RUN.
+
+       1000-LOAD-STUDENTS.
+       OPEN INPUT StudentFile.
+       IF NOT Student-Status-OK
+           DISPLAY "GENDERXTAB - COULD NOT OPEN STUDENTS.DAT - STATUS "
+               WS-Student-Status
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       PERFORM 1100-READ-STUDENT.
+       PERFORM UNTIL Work-EOF
+           RELEASE WorkRec FROM StudentRec
+           PERFORM 1100-READ-STUDENT
+       END-PERFORM.
+       CLOSE StudentFile.
+
+       1100-READ-STUDENT.
+       READ StudentFile
+           AT END SET Work-EOF TO TRUE
+       END-READ.
+
+       3000-BUILD-MATRIX.
+       MOVE "N" TO WS-Work-EOF.
+       RETURN WorkFile
+           AT END SET Work-EOF TO TRUE
+       END-RETURN.
+       PERFORM UNTIL Work-EOF
+           IF First-Course
+               MOVE Course TO WS-Prev-Course
+               MOVE "N" TO WS-First-Course
+           ELSE
+               IF Course NOT = WS-Prev-Course
+                   PERFORM 4000-PRINT-ROW
+                   MOVE Course TO WS-Prev-Course
+               END-IF
+           END-IF
+           PERFORM 3100-TALLY-GENDER
+           RETURN WorkFile
+               AT END SET Work-EOF TO TRUE
+           END-RETURN
+       END-PERFORM.
+
+       3100-TALLY-GENDER.
+       IF Gender = "M"
+           ADD 1 TO WS-Row-Male-Count
+           ADD 1 TO WS-Total-Male
+       ELSE
+           ADD 1 TO WS-Row-Female-Count
+           ADD 1 TO WS-Total-Female
+       END-IF.
+       ADD 1 TO WS-Grand-Total.
+
+       4000-PRINT-ROW.
+       MOVE WS-Prev-Course TO DL-Course.
+       MOVE WS-Row-Male-Count TO DL-Male-Count.
+       MOVE WS-Row-Female-Count TO DL-Female-Count.
+       COMPUTE DL-Row-Total = WS-Row-Male-Count + WS-Row-Female-Count.
+       WRITE XTabLine FROM WS-Detail-Line.
+       MOVE ZERO TO WS-Row-Male-Count.
+       MOVE ZERO TO WS-Row-Female-Count.
