@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  StudInq.
+       AUTHOR.  Michael Coughlan.
+
+      * Single-student walk-up lookup against the indexed student
+      * master, by StudId. Enter 0000000 to end.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+		     ORGANIZATION IS INDEXED
+		     ACCESS MODE IS RANDOM
+		     RECORD KEY IS StudId
+		     FILE STATUS IS WS-Student-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==StudentRec==
+                              ==:PFX:==      BY ==  ==.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-Student-Status         PIC X(2).
+         88 Student-Status-OK        VALUE "00".
+         88 Student-Status-Not-Found VALUE "23".
+
+       01  WS-Search-Id              PIC 9(7).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+       OPEN INPUT StudentFile.
+       IF NOT Student-Status-OK
+           DISPLAY "STUDINQ - COULD NOT OPEN STUDENTS.DAT - STATUS "
+               WS-Student-Status
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       PERFORM 1000-GET-SEARCH-ID.
+       PERFORM UNTIL WS-Search-Id = ZERO
+           MOVE WS-Search-Id TO StudId
+           READ StudentFile
+               INVALID KEY
+                   DISPLAY "NO STUDENT ON FILE FOR ID " WS-Search-Id
+               NOT INVALID KEY PERFORM 2000-DISPLAY-STUDENT
+           END-READ
+           PERFORM 1000-GET-SEARCH-ID
+       END-PERFORM.
+       CLOSE StudentFile.
+       STOP RUN.
+
+       1000-GET-SEARCH-ID.
+       DISPLAY "ENTER STUDID TO LOOK UP (0000000 TO END) - ".
+       ACCEPT WS-Search-Id.
+
+       2000-DISPLAY-STUDENT.
+       DISPLAY "STUDID    - " StudId.
+       DISPLAY "SURNAME   - " Surname.
+       DISPLAY "INITIALS  - " Initials.
+       DISPLAY "YOB/MOB/DOB - " YOB "/" MOB "/" DOB.
+       DISPLAY "COURSE    - " Course.
+       DISPLAY "GENDER    - " Gender.
