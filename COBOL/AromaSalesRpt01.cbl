@@ -1,55 +1,163 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  InputSort.
+       PROGRAM-ID.  AromaSalesRpt01.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT StudentFile ASSIGN TO "SORTSTUD.DAT"
+       SELECT TicketFile ASSIGN TO "SALESTKT.DAT"
              ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT WorkFile ASSIGN TO "WORK.TMP".
-
+       SELECT RegisterFile ASSIGN TO "SALESREG.PRT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OilPriceFile ASSIGN TO "OILPRICE.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS OP-Oil-Code
+             FILE STATUS IS WS-Oil-Price-Status.
 
        DATA DIVISION.
        FILE SECTION.
-       FD StudentFile.
-       01 StudentDetails      PIC X(30).
+       FD TicketFile.
+       01 TicketRec.
+        02 TKT-OIL-CODE     PIC 9(2).
+        02 TKT-QUANTITY     PIC 9(5).
+        02 FILLER           PIC X(23).
 
+       FD RegisterFile.
+       01 RegisterLine      PIC X(80).
 
+       FD OilPriceFile.
+       COPY OILPRICE REPLACING ==:REC-NAME:== BY ==OilPriceRec==
+                               ==:PFX:==      BY ==OP-==.
 
+       WORKING-STORAGE SECTION.
 
-       SD WorkFile.
-       01 WorkRec.
-        02 WStudentId       PIC 9(7).
-        02 FILLER           PIC X(23).
+       01  WS-Oil-Price-Status       PIC X(2).
+         88 Oil-Price-Status-OK      VALUE "00".
 
-       WORKING-STORAGE SECTION.
+       01  WS-Oil-Price-EOF-Switch   PIC X(1) VALUE "N".
+         88 Oil-Price-EOF            VALUE "Y".
+
+       01  Oil-Cost-Table.
+           02  OIL-COST              PIC 99V99 OCCURS 30 TIMES
+                                      VALUE ZERO.
+
+       01  Oil-Revenue-Table.
+           02  OIL-REVENUE          PIC 9(7)V99 OCCURS 30 TIMES
+                                     VALUE ZERO.
+
+       01  WS-Switches.
+           02  WS-EOF-SWITCH        PIC X(01) VALUE "N".
+             88 WS-END-OF-TICKETS   VALUE "Y".
+
+       01  WS-Work-Fields.
+           02  WS-Unit-Price        PIC 99V99.
+           02  WS-Extended-Price    PIC 9(7)V99.
+           02  WS-Grand-Total       PIC 9(9)V99 VALUE ZERO.
+           02  WS-Oil-Sub           PIC 9(2).
 
-       01  Oils-Table.
-           02  Oil-Cost-Values.
-               03 FILLER               PIC X(40)
-                VALUE "0041003200450050002910250055003900650075".
-               03 FILLER               PIC X(40)
-                VALUE "0080004400500063006500550085004812500065".
-               03 FILLER               PIC X(40)
-                VALUE "0060005500670072006501250085006511150105".
-           02  FILLER REDEFINES Oil-Cost-VALUES.
-               03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
+       01  WS-Detail-Line.
+           02  FILLER               PIC X(6)  VALUE "  OIL ".
+           02  DL-OIL-CODE          PIC Z9.
+           02  FILLER               PIC X(5)  VALUE " QTY ".
+           02  DL-QUANTITY          PIC ZZZZ9.
+           02  FILLER               PIC X(7)  VALUE " PRICE ".
+           02  DL-UNIT-PRICE        PIC Z9.99.
+           02  FILLER               PIC X(10) VALUE " REVENUE  ".
+           02  DL-EXTENDED-PRICE    PIC ZZZZZ9.99.
+           02  FILLER               PIC X(20) VALUE SPACES.
+
+       01  WS-Oil-Total-Line.
+           02  FILLER               PIC X(10) VALUE "OIL TOTAL ".
+           02  OTL-OIL-CODE         PIC Z9.
+           02  FILLER               PIC X(19)
+               VALUE " ACCUMULATED SALES ".
+           02  OTL-REVENUE          PIC ZZZZZ9.99.
+           02  FILLER               PIC X(29) VALUE SPACES.
+
+       01  WS-Grand-Total-Line.
+           02  FILLER               PIC X(20)
+               VALUE "GRAND TOTAL REVENUE ".
+           02  GTL-GRAND-TOTAL      PIC ZZZZZZZ9.99.
+           02  FILLER               PIC X(41) VALUE SPACES.
+
+       01  WS-Heading-Line-1.
+           02  FILLER               PIC X(80)
+               VALUE "AROMA OILS SALES REGISTER".
+
+       01  WS-Heading-Line-2.
+           02  FILLER               PIC X(80)
+               VALUE "OIL CODE  QUANTITY  UNIT PRICE  REVENUE".
+
+       01  WS-Reject-Line.
+           02  FILLER               PIC X(6)  VALUE "  OIL ".
+           02  RJL-OIL-CODE         PIC Z9.
+           02  FILLER               PIC X(30)
+               VALUE " REJECTED - CODE OUT OF RANGE ".
+           02  FILLER               PIC X(42) VALUE SPACES.
 
        PROCEDURE DIVISION.
-       Begin.
-       SORT WorkFile ON ASCENDING KEY WStudentId
-        INPUT PROCEDURE IS GetStudentDetails
-        GIVING StudentFile.
+       0000-MAINLINE.
+       PERFORM 0500-LOAD-OIL-PRICES.
+       OPEN INPUT TicketFile
+            OUTPUT RegisterFile.
+       WRITE RegisterLine FROM WS-Heading-Line-1.
+       WRITE RegisterLine FROM WS-Heading-Line-2.
+       READ TicketFile
+           AT END SET WS-END-OF-TICKETS TO TRUE
+       END-READ.
+       PERFORM 1000-PROCESS-TICKET UNTIL WS-END-OF-TICKETS.
+       PERFORM 2000-PRINT-OIL-TOTALS VARYING WS-Oil-Sub
+           FROM 1 BY 1 UNTIL WS-Oil-Sub > 30.
+       MOVE WS-Grand-Total TO GTL-GRAND-TOTAL.
+       WRITE RegisterLine FROM WS-Grand-Total-Line.
+       CLOSE TicketFile
+             RegisterFile.
        STOP RUN.
 
-
-       GetStudentDetails.
-       DISPLAY "Enter student details using template below."
-       DISPLAY "Enter no data to end.".
-       DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB, DOB,
-       Course, Gender"
-       DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
-       ACCEPT  WorkRec.
-       PERFORM UNTIL WorkRec = SPACES
-       RELEASE WorkRec
-       ACCEPT WorkRec
+       0500-LOAD-OIL-PRICES.
+       OPEN INPUT OilPriceFile.
+       IF NOT Oil-Price-Status-OK
+           DISPLAY "AROMASALESRPT01 - COULD NOT OPEN OILPRICE.DAT - "
+               "STATUS " WS-Oil-Price-Status
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       PERFORM 0510-READ-OIL-PRICE.
+       PERFORM UNTIL Oil-Price-EOF
+           IF OP-Is-Active
+               MOVE OP-Oil-Price TO OIL-COST (OP-Oil-Code)
+           END-IF
+           PERFORM 0510-READ-OIL-PRICE
        END-PERFORM.
+       CLOSE OilPriceFile.
+
+       0510-READ-OIL-PRICE.
+       READ OilPriceFile
+           AT END SET Oil-Price-EOF TO TRUE
+       END-READ.
+
+       1000-PROCESS-TICKET.
+       IF TKT-OIL-CODE < 1 OR TKT-OIL-CODE > 30
+           MOVE TKT-OIL-CODE TO RJL-OIL-CODE
+           WRITE RegisterLine FROM WS-Reject-Line
+       ELSE
+           MOVE TKT-OIL-CODE TO WS-Oil-Sub
+           MOVE OIL-COST (WS-Oil-Sub) TO WS-Unit-Price
+           COMPUTE WS-Extended-Price = WS-Unit-Price * TKT-QUANTITY
+           ADD WS-Extended-Price TO OIL-REVENUE (WS-Oil-Sub)
+           ADD WS-Extended-Price TO WS-Grand-Total
+           MOVE TKT-OIL-CODE TO DL-OIL-CODE
+           MOVE TKT-QUANTITY TO DL-QUANTITY
+           MOVE WS-Unit-Price TO DL-UNIT-PRICE
+           MOVE WS-Extended-Price TO DL-EXTENDED-PRICE
+           WRITE RegisterLine FROM WS-Detail-Line
+       END-IF.
+       READ TicketFile
+           AT END SET WS-END-OF-TICKETS TO TRUE
+       END-READ.
+
+       2000-PRINT-OIL-TOTALS.
+       IF OIL-REVENUE (WS-Oil-Sub) > ZERO
+           MOVE WS-Oil-Sub TO OTL-OIL-CODE
+           MOVE OIL-REVENUE (WS-Oil-Sub) TO OTL-REVENUE
+           WRITE RegisterLine FROM WS-Oil-Total-Line
+       END-IF.
