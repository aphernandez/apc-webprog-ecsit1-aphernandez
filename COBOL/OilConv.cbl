@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  OilConv.
+       AUTHOR.  Michael Coughlan.
+
+      * One-time conversion utility - loads OILPRICE.DAT from the 30
+      * prices that used to be hardcoded in AromaSalesRpt01's
+      * Oils-Table, so cutting over to the external price file doesn't
+      * mean re-keying all 30 prices by hand through OilMaint. Run
+      * once as part of cutting over to OILPRICE.DAT; not needed again
+      * afterwards.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OilPriceFile ASSIGN TO "OILPRICE.DAT"
+		     ORGANIZATION IS INDEXED
+		     ACCESS MODE IS SEQUENTIAL
+		     RECORD KEY IS OP-Oil-Code
+		     FILE STATUS IS WS-Oil-Price-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OilPriceFile.
+       COPY OILPRICE REPLACING ==:REC-NAME:== BY ==OilPriceRec==
+                               ==:PFX:==      BY ==OP-==.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-Oil-Price-Status       PIC X(2).
+         88 Oil-Price-Status-OK      VALUE "00".
+
+      * Same 30 prices as the pre-req013 Oils-Table literal in
+      * AromaSalesRpt01, oil codes 01-30 in order.
+       01  Oils-Table.
+           02  Oil-Cost-Values.
+               03 FILLER               PIC X(40)
+                VALUE "0041003200450050002910250055003900650075".
+               03 FILLER               PIC X(40)
+                VALUE "0080004400500063006500550085004812500065".
+               03 FILLER               PIC X(40)
+                VALUE "0060005500670072006501250085006511150105".
+           02  FILLER REDEFINES Oil-Cost-Values.
+               03 WS-Seed-Price       PIC 99V99 OCCURS 30 TIMES.
+
+       01  WS-Oil-Sub                PIC 9(2).
+
+       01  WS-Counters.
+           02 WS-Written-Count       PIC 9(5) VALUE ZERO.
+           02 WS-Rejected-Count      PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+       OPEN OUTPUT OilPriceFile.
+       IF NOT Oil-Price-Status-OK
+           DISPLAY "OILCONV - COULD NOT OPEN OILPRICE.DAT - STATUS "
+               WS-Oil-Price-Status
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       PERFORM 1000-WRITE-OIL-PRICE
+           VARYING WS-Oil-Sub FROM 1 BY 1 UNTIL WS-Oil-Sub > 30.
+       CLOSE OilPriceFile.
+       DISPLAY "OILCONV - RECORDS WRITTEN   " WS-Written-Count.
+       DISPLAY "OILCONV - RECORDS REJECTED  " WS-Rejected-Count.
+       STOP RUN.
+
+       1000-WRITE-OIL-PRICE.
+       MOVE WS-Oil-Sub               TO OP-Oil-Code.
+       MOVE WS-Seed-Price (WS-Oil-Sub) TO OP-Oil-Price.
+       MOVE "Y"                      TO OP-Active.
+       WRITE OilPriceRec
+           INVALID KEY
+               DISPLAY "OILCONV - DUPLICATE OIL CODE " WS-Oil-Sub
+                   " REJECTED"
+               ADD 1 TO WS-Rejected-Count
+           NOT INVALID KEY
+               ADD 1 TO WS-Written-Count
+       END-WRITE.
