@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  StudCsv.
+       AUTHOR.  Michael Coughlan.
+
+      * Follow-on step to MergeFiles - reads the merged master
+      * (STUDENTS.NEW) and writes a comma-delimited extract with a
+      * named header row, for downstream office systems that cannot
+      * consume the fixed 30-byte positional layout directly.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT NewStudentFile ASSIGN TO "STUDENTS.NEW"
+		     ORGANIZATION IS INDEXED
+		     ACCESS MODE IS SEQUENTIAL
+		     RECORD KEY IS N-StudId
+		     FILE STATUS IS WS-New-Student-Status.
+
+       SELECT CsvFile ASSIGN TO "STUDENTS.CSV"
+		     ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NewStudentFile.
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==NewStudentRec==
+                              ==:PFX:==      BY ==N-==.
+
+       FD CsvFile.
+       01 CsvLine            PIC X(49).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-New-Student-Status     PIC X(2).
+         88 New-Student-Status-OK    VALUE "00".
+
+       01  WS-Student-EOF-Switch     PIC X(1) VALUE "N".
+         88 Student-EOF              VALUE "Y".
+
+       01  WS-Csv-Header-Line   PIC X(49)
+           VALUE "STUDID,SURNAME,INITIALS,YOB,MOB,DOB,COURSE,GENDER".
+
+       01  WS-Surname-Len        PIC 9(1).
+       01  WS-Course-Len         PIC 9(1).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+       OPEN INPUT NewStudentFile
+            OUTPUT CsvFile.
+       IF NOT New-Student-Status-OK
+           DISPLAY "STUDCSV - COULD NOT OPEN STUDENTS.NEW - STATUS "
+               WS-New-Student-Status
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       WRITE CsvLine FROM WS-Csv-Header-Line.
+       PERFORM 1000-READ-STUDENT.
+       PERFORM UNTIL Student-EOF
+           PERFORM 2000-WRITE-CSV-LINE
+           PERFORM 1000-READ-STUDENT
+       END-PERFORM.
+       CLOSE NewStudentFile
+             CsvFile.
+       STOP RUN.
+
+       1000-READ-STUDENT.
+       READ NewStudentFile
+           AT END SET Student-EOF TO TRUE
+       END-READ.
+
+       2000-WRITE-CSV-LINE.
+       MOVE SPACES TO CsvLine.
+       PERFORM 2100-COMPUTE-SURNAME-LEN.
+       PERFORM 2200-COMPUTE-COURSE-LEN.
+       STRING N-StudId    DELIMITED BY SIZE
+              ","         DELIMITED BY SIZE
+              N-Surname (1:WS-Surname-Len) DELIMITED BY SIZE
+              ","         DELIMITED BY SIZE
+              N-Initials  DELIMITED BY SPACE
+              ","         DELIMITED BY SIZE
+              N-YOB       DELIMITED BY SIZE
+              ","         DELIMITED BY SIZE
+              N-MOB       DELIMITED BY SIZE
+              ","         DELIMITED BY SIZE
+              N-DOB       DELIMITED BY SIZE
+              ","         DELIMITED BY SIZE
+              N-Course (1:WS-Course-Len) DELIMITED BY SIZE
+              ","         DELIMITED BY SIZE
+              N-Gender    DELIMITED BY SIZE
+           INTO CsvLine
+       END-STRING.
+       WRITE CsvLine.
+
+      * Length of Surname/Course up to (and including) the last
+      * non-blank character - a plain trailing-blank count, not a
+      * search for the first embedded space, so an embedded space
+      * (e.g. a surname like "DE LA") doesn't truncate the value.
+       2100-COMPUTE-SURNAME-LEN.
+       MOVE 8 TO WS-Surname-Len.
+       PERFORM UNTIL WS-Surname-Len = 1
+               OR N-Surname (WS-Surname-Len:1) NOT = SPACE
+           SUBTRACT 1 FROM WS-Surname-Len
+       END-PERFORM.
+
+       2200-COMPUTE-COURSE-LEN.
+       MOVE 4 TO WS-Course-Len.
+       PERFORM UNTIL WS-Course-Len = 1
+               OR N-Course (WS-Course-Len:1) NOT = SPACE
+           SUBTRACT 1 FROM WS-Course-Len
+       END-PERFORM.
