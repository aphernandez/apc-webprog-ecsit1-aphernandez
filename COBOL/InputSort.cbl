@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  InputSort.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT StudentFile ASSIGN TO "SORTSTUD.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT WorkFile ASSIGN TO "WORK.TMP".
+       SELECT CheckpointFile ASSIGN TO "INSCHKPT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-Ckpt-Status.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==StudentDetails==
+                              ==:PFX:==      BY ==SD-==.
+       SD WorkFile.
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==WorkRec==
+                              ==:PFX:==      BY ==  ==.
+
+       FD CheckpointFile.
+       01 CkptRec.
+        02 CKPT-SEQ         PIC 9(6).
+        02 CKPT-STUDENT-REC PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-Ckpt-Status           PIC X(2).
+         88 Ckpt-OK                 VALUE "00".
+         88 Ckpt-Not-Found          VALUE "35".
+         88 Ckpt-EOF                VALUE "10".
+
+       01  WS-Seen-Switch          PIC X(1) VALUE "N".
+         88 Duplicate-Found        VALUE "Y".
+
+       01  WS-Checkpoint-Interval  PIC 9(3) VALUE 10.
+       01  WS-Ckpt-Quotient        PIC 9(6).
+       01  WS-Ckpt-Remainder       PIC 9(3).
+
+       01  WS-Seen-Ids.
+           02 WS-Seen-Count        PIC 9(4) COMP VALUE ZERO.
+           02 WS-Seen-Table OCCURS 1 TO 9999 TIMES
+                DEPENDING ON WS-Seen-Count
+                INDEXED BY WS-Seen-Idx.
+              03 WS-Seen-StudId    PIC 9(7).
+              03 WS-Seen-Record    PIC X(30).
+
+       PROCEDURE DIVISION.
+       Begin.
+       SORT WorkFile ON ASCENDING KEY StudId
+        INPUT PROCEDURE IS GetStudentDetails
+        GIVING StudentFile.
+       GOBACK.
+
+
+       GetStudentDetails.
+       PERFORM 7300-RESTORE-CHECKPOINT.
+       DISPLAY "Enter student details using template below."
+       DISPLAY "Enter no data to end.".
+       DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB, DOB,"
+       DISPLAY "Course, Gender"
+       DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
+       ACCEPT  WorkRec.
+       PERFORM UNTIL WorkRec = SPACES
+       PERFORM 7000-CHECK-FOR-DUPLICATE
+       IF Duplicate-Found
+           DISPLAY "Duplicate StudId already entered this "
+           "session - re-key this record."
+       ELSE
+           RELEASE WorkRec
+           PERFORM 7100-REMEMBER-STUDID
+           DIVIDE WS-Seen-Count BY WS-Checkpoint-Interval
+               GIVING WS-Ckpt-Quotient
+               REMAINDER WS-Ckpt-Remainder
+           IF WS-Ckpt-Remainder = ZERO
+               PERFORM 7200-WRITE-CHECKPOINT
+           END-IF
+       END-IF
+       ACCEPT WorkRec
+       END-PERFORM.
+       PERFORM 7400-CLEAR-CHECKPOINT.
+
+       7000-CHECK-FOR-DUPLICATE.
+       MOVE "N" TO WS-Seen-Switch.
+       SET WS-Seen-Idx TO 1.
+       SEARCH WS-Seen-Table
+           AT END NEXT SENTENCE
+           WHEN WS-Seen-StudId (WS-Seen-Idx) = StudId
+               SET Duplicate-Found TO TRUE
+       END-SEARCH.
+
+       7100-REMEMBER-STUDID.
+       ADD 1 TO WS-Seen-Count.
+       MOVE StudId TO WS-Seen-StudId (WS-Seen-Count).
+       MOVE WorkRec    TO WS-Seen-Record (WS-Seen-Count).
+
+       7200-WRITE-CHECKPOINT.
+       OPEN OUTPUT CheckpointFile.
+       PERFORM 7210-WRITE-CHECKPOINT-RECORD
+           VARYING WS-Seen-Idx FROM 1 BY 1
+           UNTIL WS-Seen-Idx > WS-Seen-Count.
+       CLOSE CheckpointFile.
+
+       7210-WRITE-CHECKPOINT-RECORD.
+       MOVE WS-Seen-Idx            TO CKPT-SEQ.
+       MOVE WS-Seen-Record (WS-Seen-Idx) TO CKPT-STUDENT-REC.
+       WRITE CkptRec.
+
+       7300-RESTORE-CHECKPOINT.
+       OPEN INPUT CheckpointFile.
+       IF Ckpt-Not-Found
+           CLOSE CheckpointFile
+       ELSE
+           PERFORM 7310-READ-CHECKPOINT-RECORD
+           PERFORM UNTIL Ckpt-EOF
+               ADD 1 TO WS-Seen-Count
+               MOVE CKPT-STUDENT-REC TO WS-Seen-Record (WS-Seen-Count)
+               MOVE CKPT-STUDENT-REC (1:7) TO
+                    WS-Seen-StudId (WS-Seen-Count)
+               MOVE CKPT-STUDENT-REC TO WorkRec
+               RELEASE WorkRec
+               PERFORM 7310-READ-CHECKPOINT-RECORD
+           END-PERFORM
+           CLOSE CheckpointFile
+           IF WS-Seen-Count > ZERO
+               DISPLAY "Resuming from checkpoint - "
+               WS-Seen-Count " record(s) already entered."
+           END-IF
+       END-IF.
+
+       7310-READ-CHECKPOINT-RECORD.
+       READ CheckpointFile
+           AT END SET Ckpt-EOF TO TRUE
+       END-READ.
+
+       7400-CLEAR-CHECKPOINT.
+       OPEN OUTPUT CheckpointFile.
+       CLOSE CheckpointFile.
