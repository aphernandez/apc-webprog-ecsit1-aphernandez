@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  RunControl.
+       AUTHOR.  Michael Coughlan.
+
+      * Batch driver for the nightly student-file cycle - runs
+      * InputSort, MergeFiles and MaleSort in sequence, checking each
+      * step's RETURN-CODE and the record count on its output file
+      * before letting the next step run. Stops with a message naming
+      * the failed step rather than letting a bad file flow onward.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SortStudFile ASSIGN TO "SORTSTUD.DAT"
+		     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT InsertionsFile ASSIGN TO "TRANSINS.DAT"
+		     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT NewStudentFile ASSIGN TO "STUDENTS.NEW"
+		     ORGANIZATION IS INDEXED
+		     ACCESS MODE IS SEQUENTIAL
+		     RECORD KEY IS NM-StudId
+		     FILE STATUS IS WS-New-Student-Status.
+
+       SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+		     ORGANIZATION IS INDEXED
+		     ACCESS MODE IS SEQUENTIAL
+		     RECORD KEY IS RC-StudId
+		     FILE STATUS IS WS-Student-Status.
+
+       SELECT MaleStudFile ASSIGN TO "MALESTUDS.PRT"
+		     ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SortStudFile.
+       01 SortStudLine       PIC X(30).
+
+       FD InsertionsFile.
+       01 InsertionLine      PIC X(30).
+
+       FD NewStudentFile.
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==NewStudentRec==
+                              ==:PFX:==      BY ==NM-==.
+
+       FD StudentFile.
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==StudentRec==
+                              ==:PFX:==      BY ==RC-==.
+
+       FD MaleStudFile.
+       01 MaleStudLine       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-New-Student-Status     PIC X(2).
+         88 New-Student-Status-OK    VALUE "00".
+
+       01  WS-Student-Status         PIC X(2).
+         88 Student-Status-OK        VALUE "00".
+
+       01  WS-Ctrl-EOF-Switch        PIC X(1) VALUE "N".
+         88 Ctrl-EOF                 VALUE "Y".
+
+       01  WS-Record-Count           PIC 9(7) VALUE ZERO.
+       01  WS-Step-Return-Code       PIC S9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+       PERFORM 1000-RUN-INPUTSORT.
+       PERFORM 1500-BRIDGE-TO-TRANSINS.
+       PERFORM 2000-RUN-MERGEFILES.
+       PERFORM 2500-BRIDGE-TO-STUDENTS.
+       PERFORM 3000-RUN-MALESORT.
+       DISPLAY "RUNCONTROL - ALL STEPS COMPLETED SUCCESSFULLY".
+       STOP RUN.
+
+       1000-RUN-INPUTSORT.
+       DISPLAY "RUNCONTROL - STEP 1 INPUTSORT - STARTING".
+       MOVE ZERO TO RETURN-CODE.
+       CALL "InputSort".
+       MOVE RETURN-CODE TO WS-Step-Return-Code.
+       PERFORM 1100-COUNT-SORTSTUD.
+       IF WS-Step-Return-Code NOT = ZERO
+           DISPLAY "RUNCONTROL - STEP 1 INPUTSORT FAILED - "
+               "RETURN CODE " WS-Step-Return-Code
+           PERFORM 9000-ABORT-RUN
+       END-IF.
+       IF WS-Record-Count = ZERO
+           DISPLAY "RUNCONTROL - STEP 1 INPUTSORT FAILED - "
+               "SORTSTUD.DAT HAS NO RECORDS"
+           PERFORM 9000-ABORT-RUN
+       END-IF.
+       DISPLAY "RUNCONTROL - STEP 1 INPUTSORT OK - "
+           WS-Record-Count " RECORD(S) IN SORTSTUD.DAT".
+
+       1100-COUNT-SORTSTUD.
+       MOVE ZERO TO WS-Record-Count.
+       MOVE "N" TO WS-Ctrl-EOF-Switch.
+       OPEN INPUT SortStudFile.
+       PERFORM UNTIL Ctrl-EOF
+           READ SortStudFile
+               AT END SET Ctrl-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-Record-Count
+           END-READ
+       END-PERFORM.
+       CLOSE SortStudFile.
+
+       1500-BRIDGE-TO-TRANSINS.
+       DISPLAY "RUNCONTROL - COPYING SORTSTUD.DAT TO TRANSINS.DAT".
+       MOVE "N" TO WS-Ctrl-EOF-Switch.
+       OPEN INPUT SortStudFile
+            OUTPUT InsertionsFile.
+       PERFORM UNTIL Ctrl-EOF
+           READ SortStudFile
+               AT END SET Ctrl-EOF TO TRUE
+               NOT AT END WRITE InsertionLine FROM SortStudLine
+           END-READ
+       END-PERFORM.
+       CLOSE SortStudFile
+             InsertionsFile.
+
+       2000-RUN-MERGEFILES.
+       DISPLAY "RUNCONTROL - STEP 2 MERGEFILES - STARTING".
+       MOVE ZERO TO RETURN-CODE.
+       CALL "MergeFiles".
+       MOVE RETURN-CODE TO WS-Step-Return-Code.
+       PERFORM 2100-COUNT-NEW-MASTER.
+       IF WS-Step-Return-Code NOT = ZERO
+           DISPLAY "RUNCONTROL - STEP 2 MERGEFILES FAILED - "
+               "RETURN CODE " WS-Step-Return-Code
+           PERFORM 9000-ABORT-RUN
+       END-IF.
+       IF WS-Record-Count = ZERO
+           DISPLAY "RUNCONTROL - STEP 2 MERGEFILES FAILED - "
+               "STUDENTS.NEW HAS NO RECORDS"
+           PERFORM 9000-ABORT-RUN
+       END-IF.
+       DISPLAY "RUNCONTROL - STEP 2 MERGEFILES OK - "
+           WS-Record-Count " RECORD(S) IN STUDENTS.NEW".
+
+       2100-COUNT-NEW-MASTER.
+       MOVE ZERO TO WS-Record-Count.
+       MOVE "N" TO WS-Ctrl-EOF-Switch.
+       OPEN INPUT NewStudentFile.
+       IF NOT New-Student-Status-OK
+           DISPLAY "RUNCONTROL - COULD NOT OPEN STUDENTS.NEW - STATUS "
+               WS-New-Student-Status
+           PERFORM 9000-ABORT-RUN
+       END-IF.
+       PERFORM UNTIL Ctrl-EOF
+           READ NewStudentFile
+               AT END SET Ctrl-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-Record-Count
+           END-READ
+       END-PERFORM.
+       CLOSE NewStudentFile.
+
+       2500-BRIDGE-TO-STUDENTS.
+       DISPLAY "RUNCONTROL - COPYING STUDENTS.NEW TO STUDENTS.DAT".
+       MOVE "N" TO WS-Ctrl-EOF-Switch.
+       OPEN INPUT NewStudentFile.
+       IF NOT New-Student-Status-OK
+           DISPLAY "RUNCONTROL - COULD NOT OPEN STUDENTS.NEW - STATUS "
+               WS-New-Student-Status
+           PERFORM 9000-ABORT-RUN
+       END-IF.
+       OPEN OUTPUT StudentFile.
+       IF NOT Student-Status-OK
+           DISPLAY "RUNCONTROL - COULD NOT OPEN STUDENTS.DAT - STATUS "
+               WS-Student-Status
+           PERFORM 9000-ABORT-RUN
+       END-IF.
+       PERFORM UNTIL Ctrl-EOF
+           READ NewStudentFile
+               AT END SET Ctrl-EOF TO TRUE
+               NOT AT END
+                   MOVE NewStudentRec TO StudentRec
+                   WRITE StudentRec
+                       INVALID KEY
+                           DISPLAY "RUNCONTROL - DUPLICATE STUDID "
+                               RC-StudId " SKIPPED REBUILDING "
+                               "STUDENTS.DAT"
+                   END-WRITE
+           END-READ
+       END-PERFORM.
+       CLOSE NewStudentFile
+             StudentFile.
+
+       3000-RUN-MALESORT.
+       DISPLAY "RUNCONTROL - STEP 3 MALESORT - STARTING".
+       MOVE ZERO TO RETURN-CODE.
+       CALL "MaleSort".
+       MOVE RETURN-CODE TO WS-Step-Return-Code.
+       PERFORM 3100-COUNT-MALESTUDS.
+       IF WS-Step-Return-Code NOT = ZERO
+           DISPLAY "RUNCONTROL - STEP 3 MALESORT FAILED - "
+               "RETURN CODE " WS-Step-Return-Code
+           PERFORM 9000-ABORT-RUN
+       END-IF.
+       IF WS-Record-Count = ZERO
+           DISPLAY "RUNCONTROL - STEP 3 MALESORT FAILED - "
+               "MALESTUDS.PRT HAS NO LINES"
+           PERFORM 9000-ABORT-RUN
+       END-IF.
+       DISPLAY "RUNCONTROL - STEP 3 MALESORT OK - "
+           WS-Record-Count " LINE(S) IN MALESTUDS.PRT".
+
+       3100-COUNT-MALESTUDS.
+       MOVE ZERO TO WS-Record-Count.
+       MOVE "N" TO WS-Ctrl-EOF-Switch.
+       OPEN INPUT MaleStudFile.
+       PERFORM UNTIL Ctrl-EOF
+           READ MaleStudFile
+               AT END SET Ctrl-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-Record-Count
+           END-READ
+       END-PERFORM.
+       CLOSE MaleStudFile.
+
+       9000-ABORT-RUN.
+       DISPLAY "RUNCONTROL - BATCH RUN ABORTED".
+       MOVE 1 TO RETURN-CODE.
+       STOP RUN.
