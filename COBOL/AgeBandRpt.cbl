@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AgeBandRpt.
+       AUTHOR.  Michael Coughlan.
+
+      * Ages every student as of the run date from YOB/MOB/DOB, buckets
+      * them into age bands, and prints a count/percentage per band
+      * with a course breakdown inside each band.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+		     ORGANIZATION IS INDEXED
+		     ACCESS MODE IS SEQUENTIAL
+		     RECORD KEY IS S-StudId
+		     FILE STATUS IS WS-Student-Status.
+
+       SELECT ReportFile ASSIGN TO "AGEBAND.PRT"
+		     ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC REPLACING ==:REC-NAME:== BY ==StudentRec==
+                              ==:PFX:==      BY ==S-==.
+
+       FD ReportFile.
+       01 ReportLine        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-Student-Status         PIC X(2).
+         88 Student-Status-OK        VALUE "00".
+
+       01  WS-Switches.
+           02 WS-Student-EOF   PIC X(1) VALUE "N".
+             88 Student-EOF    VALUE "Y".
+
+       COPY COURSES.
+
+       01  WS-Band-Table.
+           02 WS-Band-Entry OCCURS 4 TIMES INDEXED BY WS-Band-Idx.
+               03 WS-Band-Label      PIC X(10).
+               03 WS-Band-Count      PIC 9(5) VALUE ZERO.
+               03 WS-Band-Course-Counts.
+                   04 WS-Band-Course-Count PIC 9(5) VALUE ZERO
+                                            OCCURS 8 TIMES.
+
+       01  WS-Run-Date.
+           02 WS-Run-YYYY      PIC 9(4).
+           02 WS-Run-MM        PIC 9(2).
+           02 WS-Run-DD        PIC 9(2).
+
+       01  WS-Age               PIC 9(3).
+       01  WS-This-Band         PIC 9(1).
+       01  WS-This-Course-Idx   PIC 9(2) VALUE ZERO.
+       01  WS-Grand-Count       PIC 9(6) VALUE ZERO.
+       01  WS-Percent           PIC 999V99.
+
+       01  WS-Heading-Line-1.
+           02 FILLER           PIC X(22) VALUE "AGE BAND DISTRIBUTION".
+           02 FILLER           PIC X(11) VALUE "  RUN DATE ".
+           02 HL-Run-YYYY      PIC 9(4).
+           02 FILLER           PIC X(1)  VALUE "-".
+           02 HL-Run-MM        PIC 9(2).
+           02 FILLER           PIC X(1)  VALUE "-".
+           02 HL-Run-DD        PIC 9(2).
+           02 FILLER           PIC X(39) VALUE SPACES.
+
+       01  WS-Band-Line.
+           02 BL-Label          PIC X(10).
+           02 FILLER            PIC X(3) VALUE SPACES.
+           02 BL-Count          PIC ZZZZ9.
+           02 FILLER            PIC X(3) VALUE SPACES.
+           02 BL-Percent        PIC ZZ9.99.
+           02 FILLER            PIC X(1) VALUE "%".
+           02 FILLER            PIC X(55) VALUE SPACES.
+
+       01  WS-Course-Line.
+           02 FILLER             PIC X(6) VALUE SPACES.
+           02 CL-Course          PIC X(4).
+           02 FILLER             PIC X(3) VALUE SPACES.
+           02 CL-Count           PIC ZZZZ9.
+           02 FILLER             PIC X(62) VALUE SPACES.
+
+       01  WS-Grand-Total-Line.
+           02 FILLER            PIC X(18) VALUE "TOTAL STUDENTS    ".
+           02 GL-Count          PIC ZZZZZ9.
+           02 FILLER            PIC X(57) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+       PERFORM 0100-INITIALISE-BANDS.
+       ACCEPT WS-Run-Date FROM DATE YYYYMMDD.
+       MOVE WS-Run-YYYY TO HL-Run-YYYY.
+       MOVE WS-Run-MM   TO HL-Run-MM.
+       MOVE WS-Run-DD   TO HL-Run-DD.
+       OPEN INPUT StudentFile
+            OUTPUT ReportFile.
+       IF NOT Student-Status-OK
+           DISPLAY "AGEBANDRPT - COULD NOT OPEN STUDENTS.DAT - STATUS "
+               WS-Student-Status
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       WRITE ReportLine FROM WS-Heading-Line-1.
+       PERFORM 1000-READ-STUDENT.
+       PERFORM UNTIL Student-EOF
+           PERFORM 2000-CLASSIFY-STUDENT
+           PERFORM 1000-READ-STUDENT
+       END-PERFORM.
+       CLOSE StudentFile.
+       PERFORM 3000-PRINT-BAND
+           VARYING WS-Band-Idx FROM 1 BY 1 UNTIL WS-Band-Idx > 4.
+       MOVE WS-Grand-Count TO GL-Count.
+       WRITE ReportLine FROM WS-Grand-Total-Line.
+       CLOSE ReportFile.
+       STOP RUN.
+
+       0100-INITIALISE-BANDS.
+       MOVE "UNDER 18"  TO WS-Band-Label (1).
+       MOVE "18-20"     TO WS-Band-Label (2).
+       MOVE "21-25"     TO WS-Band-Label (3).
+       MOVE "OVER 25"   TO WS-Band-Label (4).
+
+       1000-READ-STUDENT.
+       READ StudentFile
+           AT END SET Student-EOF TO TRUE
+       END-READ.
+
+       2000-CLASSIFY-STUDENT.
+       PERFORM 2100-COMPUTE-AGE.
+       PERFORM 2200-DETERMINE-BAND.
+       PERFORM 2300-DETERMINE-COURSE.
+       ADD 1 TO WS-Band-Count (WS-This-Band).
+       IF WS-This-Course-Idx > ZERO
+           ADD 1 TO
+               WS-Band-Course-Count (WS-This-Band WS-This-Course-Idx)
+       END-IF.
+       ADD 1 TO WS-Grand-Count.
+
+       2100-COMPUTE-AGE.
+       COMPUTE WS-Age = WS-Run-YYYY - S-YOB.
+       IF S-MOB > WS-Run-MM
+          OR (S-MOB = WS-Run-MM AND S-DOB > WS-Run-DD)
+           SUBTRACT 1 FROM WS-Age
+       END-IF.
+
+       2200-DETERMINE-BAND.
+       EVALUATE TRUE
+           WHEN WS-Age < 18
+               MOVE 1 TO WS-This-Band
+           WHEN WS-Age <= 20
+               MOVE 2 TO WS-This-Band
+           WHEN WS-Age <= 25
+               MOVE 3 TO WS-This-Band
+           WHEN OTHER
+               MOVE 4 TO WS-This-Band
+       END-EVALUATE.
+
+       2300-DETERMINE-COURSE.
+       MOVE ZERO TO WS-This-Course-Idx.
+       SET WS-Course-Idx TO 1.
+       SEARCH WS-Valid-Course
+           AT END NEXT SENTENCE
+           WHEN WS-Valid-Course (WS-Course-Idx) = S-Course
+               SET WS-This-Course-Idx TO WS-Course-Idx
+       END-SEARCH.
+
+       3000-PRINT-BAND.
+       MOVE WS-Band-Label (WS-Band-Idx) TO BL-Label.
+       MOVE WS-Band-Count (WS-Band-Idx) TO BL-Count.
+       IF WS-Grand-Count > ZERO
+           COMPUTE WS-Percent ROUNDED =
+               WS-Band-Count (WS-Band-Idx) * 100 / WS-Grand-Count
+       ELSE
+           MOVE ZERO TO WS-Percent
+       END-IF.
+       MOVE WS-Percent TO BL-Percent.
+       WRITE ReportLine FROM WS-Band-Line.
+       PERFORM 3100-PRINT-COURSE
+           VARYING WS-Course-Idx FROM 1 BY 1 UNTIL WS-Course-Idx > 8.
+
+       3100-PRINT-COURSE.
+       IF WS-Band-Course-Count (WS-Band-Idx WS-Course-Idx) > ZERO
+           MOVE WS-Valid-Course (WS-Course-Idx) TO CL-Course
+           MOVE WS-Band-Course-Count (WS-Band-Idx WS-Course-Idx)
+               TO CL-Count
+           WRITE ReportLine FROM WS-Course-Line
+       END-IF.
